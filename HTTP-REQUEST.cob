@@ -0,0 +1,471 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HTTP-REQUEST.
+000030 AUTHOR. DATA-SERVICES-GROUP.
+000040 INSTALLATION. WEATHER-REPORTING-SYSTEM.
+000050 DATE-WRITTEN. 2026-08-03.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY                                      *
+000100*-----------------------------------------------------------*
+000110* 2026-08-03  DSG  ORIGINAL WGET PULL, HARDCODED LINK.       *
+000120* 2026-08-04  DSG  DRIVE URL/OUTPUT FROM HTTPPARM.DAT RATHER *
+000130*                  THAN FROM LITERALS IN THE PROCEDURE       *
+000140*                  DIVISION.                                 *
+000150* 2026-08-04  DSG  ADDED RETRY LOOP WITH CLASSIFIED FAILURE  *
+000160*                  REASONS AND A DURABLE RUN LOG.            *
+000170* 2026-08-08  DSG  WRITE DOWNLOADED RECORD COUNT TO          *
+000180*                  WEATHERCTL.DAT FOR READTESTDATA TO        *
+000190*                  RECONCILE AGAINST.                        *
+000200* 2026-08-09  DSG  BUILD AN AUTHENTICATED CURL CALL OVER     *
+000210*                  HTTPS WHEN A PARM AUTH TOKEN IS PRESENT,  *
+000220*                  USING THE CURL-COMMAND FIELD.             *
+000230* 2026-08-09  DSG  CURL BRANCH NOW FAILS ON AN HTTP ERROR    *
+000240*                  STATUS (-F) INSTEAD OF TREATING A 401/404 *
+000250*                  RESPONSE BODY AS A GOOD DOWNLOAD; ADDED   *
+000260*                  RC=22 CLASSIFICATION FOR THIS CASE.       *
+000270* 2026-08-09  DSG  CONTROL TOTAL IS NOW TAKEN FROM THE       *
+000280*                  PROVIDER'S X-TOTAL-COUNT RESPONSE HEADER  *
+000290*                  WHEN PRESENT, RATHER THAN A RECOUNT OF    *
+000300*                  THE FILE JUST WRITTEN - A RECOUNT CANNOT  *
+000310*                  CATCH A TRUNCATED TRANSFER BECAUSE IT IS  *
+000320*                  COUNTING THE SAME BYTES TWICE.  FALLS     *
+000330*                  BACK TO THE RECOUNT, WITH A LOGGED         *
+000340*                  WARNING, WHEN NO SUCH HEADER IS SENT.      *
+000350* 2026-08-09  DSG  REMOVED UNUSED RESPONSE-FILE WORKING       *
+000360*                  STORAGE FIELD.                             *
+000370*-----------------------------------------------------------*
+000380*
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT OPTIONAL FEED-PARM-FILE ASSIGN TO "HTTPPARM.DAT"
+000430     ORGANIZATION IS LINE SEQUENTIAL.
+000440
+000450     SELECT OPTIONAL DOWNLOADED-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE
+000460     ORGANIZATION IS LINE SEQUENTIAL
+000470     FILE STATUS IS WS-DOWNLOADED-FILE-STATUS.
+000480
+000490     SELECT RUN-LOG-FILE ASSIGN TO "HTTPREQUEST.LOG"
+000500     ORGANIZATION IS LINE SEQUENTIAL
+000510     FILE STATUS IS WS-RUN-LOG-STATUS.
+000520
+000530     SELECT CONTROL-TOTAL-FILE ASSIGN TO "WEATHERCTL.DAT"
+000540     ORGANIZATION IS LINE SEQUENTIAL
+000541     FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+000550
+000560     SELECT OPTIONAL HEADER-FILE ASSIGN TO "HTTPHDR.TMP"
+000570     ORGANIZATION IS LINE SEQUENTIAL
+000580     FILE STATUS IS WS-HEADER-FILE-STATUS.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  FEED-PARM-FILE.
+000630 01  PARM-CARD.
+000640     05 PARM-TAG              PIC X(04).
+000650     05 FILLER                PIC X(01).
+000660     05 PARM-VALUE             PIC X(195).
+000670
+000680 FD  DOWNLOADED-FILE.
+000690 01  DOWNLOADED-RECORD         PIC X(132).
+000700
+000710 FD  RUN-LOG-FILE.
+000720 01  LOG-RECORD                PIC X(132).
+000730
+000740 FD  CONTROL-TOTAL-FILE.
+000750 01  CONTROL-TOTAL-RECORD.
+000760     05 CT-FILE-NAME           PIC X(100).
+000770     05 FILLER                 PIC X(01).
+000780     05 CT-EXPECTED-COUNT      PIC 9(08).
+000790
+000800 FD  HEADER-FILE.
+000810 01  HEADER-LINE                PIC X(132).
+000820
+000830 WORKING-STORAGE SECTION.
+000840 77  HTTP-COMMAND               PIC X(250).
+000850 77  CURL-COMMAND               PIC X(250).
+000860
+000870 77  WS-FEED-URL                PIC X(200)
+000880                                 VALUE
+000890     "https://weatherfeed.example.com/api/v1/export?year=2020".
+000900 77  WS-OUTPUT-FILE             PIC X(100)
+000910                                 VALUE "weather2020.dat".
+000920 77  WS-AUTH-TOKEN              PIC X(100) VALUE SPACES.
+000930
+000940 77  WS-RETRY-COUNT             PIC 9(02) VALUE 1.
+000950 77  WS-MAX-RETRIES             PIC 9(02) VALUE 3.
+000960 77  WS-RETURN-CODE-SAVE        PIC S9(04) VALUE 0.
+000970 77  WS-DOWNLOAD-LINE-COUNT     PIC 9(08) VALUE 0.
+000980 77  WS-RUN-DATE                PIC 9(08) VALUE ZERO.
+000990 77  WS-RUN-TIME                PIC 9(08) VALUE ZERO.
+001000 77  WS-RUN-LOG-STATUS          PIC X(02) VALUE "00".
+001010 77  WS-DOWNLOADED-FILE-STATUS  PIC X(02) VALUE "00".
+001020 77  WS-HEADER-FILE-STATUS      PIC X(02) VALUE "00".
+001021 77  WS-CONTROL-TOTAL-STATUS    PIC X(02) VALUE "00".
+001030
+001040 77  WS-HEADER-LINE-UPPER       PIC X(132) VALUE SPACES.
+001050 77  WS-HEADER-DISCARD          PIC X(132) VALUE SPACES.
+001060 77  WS-HEADER-VALUE            PIC X(20)  VALUE SPACES.
+001070 77  WS-HEADER-FIELDS-FOUND     PIC 9(02)  VALUE 0.
+001080 77  WS-PROVIDER-COUNT          PIC 9(08)  VALUE 0.
+001090
+001100 01  WS-SWITCHES.
+001110     05 WS-PARM-EOF-SW          PIC X(01) VALUE 'N'.
+001120        88 WS-PARM-EOF                     VALUE 'Y'.
+001130     05 WS-DOWNLOAD-FILE-EOF-SW PIC X(01) VALUE 'N'.
+001140        88 WS-DOWNLOAD-FILE-EOF            VALUE 'Y'.
+001150     05 WS-DOWNLOAD-OK-SW       PIC X(01) VALUE 'N'.
+001160        88 WS-DOWNLOAD-OK                  VALUE 'Y'.
+001170     05 WS-AUTH-REQUIRED-SW     PIC X(01) VALUE 'N'.
+001180        88 WS-AUTH-REQUIRED                VALUE 'Y'.
+001190     05 WS-HEADER-EOF-SW        PIC X(01) VALUE 'N'.
+001200        88 WS-HEADER-EOF                  VALUE 'Y'.
+001210     05 WS-PROVIDER-COUNT-SW    PIC X(01) VALUE 'N'.
+001220        88 WS-PROVIDER-COUNT-FOUND        VALUE 'Y'.
+001230
+001240 PROCEDURE DIVISION.
+001250*
+001260*-----------------------------------------------------------*
+001270* 0000-MAIN-LOGIC - CONTROLS THE DOWNLOAD ATTEMPT FROM END  *
+001280* TO END AND SETS RETURN-CODE FOR ANY CALLING PROGRAM.      *
+001290*-----------------------------------------------------------*
+001300 0000-MAIN-LOGIC.
+001310     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+001320     PERFORM 2000-LOAD-PARAMETERS THRU 2000-EXIT
+001330     PERFORM 3000-BUILD-REQUEST   THRU 3000-EXIT
+001340     PERFORM 4000-RUN-WITH-RETRY  THRU 4000-EXIT
+001350     PERFORM 5000-RECORD-CONTROL-TOTAL THRU 5000-EXIT
+001360     PERFORM 9999-TERMINATE       THRU 9999-EXIT
+001370     GOBACK.
+001380
+001390*-----------------------------------------------------------*
+001400* 1000-INITIALIZE                                           *
+001410*-----------------------------------------------------------*
+001420 1000-INITIALIZE.
+001430     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001440     ACCEPT WS-RUN-TIME FROM TIME
+001450     OPEN EXTEND RUN-LOG-FILE
+001460     IF WS-RUN-LOG-STATUS NOT = "00"
+001470         OPEN OUTPUT RUN-LOG-FILE
+001480     END-IF
+001490     PERFORM 1100-WRITE-LOG-LINE THRU 1100-EXIT.
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530 1100-WRITE-LOG-LINE.
+001540     MOVE SPACES TO LOG-RECORD
+001550     STRING WS-RUN-DATE "." WS-RUN-TIME
+001560            " HTTP-REQUEST STARTED"
+001570            DELIMITED BY SIZE INTO LOG-RECORD
+001580     WRITE LOG-RECORD.
+001590 1100-EXIT.
+001600     EXIT.
+001610
+001620*-----------------------------------------------------------*
+001630* 2000-LOAD-PARAMETERS - READS HTTPPARM.DAT, A CONTROL CARD *
+001640* FILE OF TAG/VALUE PAIRS, SO THE FEED URL, OUTPUT FILE,    *
+001650* AND AUTH TOKEN CAN BE CHANGED WITHOUT TOUCHING THIS       *
+001660* PROGRAM.  IF THE FILE IS ABSENT THE BUILT-IN DEFAULTS      *
+001670* DECLARED IN WORKING-STORAGE ARE USED AS-IS.                *
+001680*-----------------------------------------------------------*
+001690 2000-LOAD-PARAMETERS.
+001700     OPEN INPUT FEED-PARM-FILE
+001710     PERFORM 2100-READ-PARM-CARD THRU 2100-EXIT
+001720         UNTIL WS-PARM-EOF
+001730     CLOSE FEED-PARM-FILE.
+001740 2000-EXIT.
+001750     EXIT.
+001760
+001770 2100-READ-PARM-CARD.
+001780     READ FEED-PARM-FILE
+001790         AT END
+001800             SET WS-PARM-EOF TO TRUE
+001810             GO TO 2100-EXIT
+001820     END-READ
+001830     EVALUATE PARM-TAG
+001840         WHEN "URL "
+001850             MOVE PARM-VALUE TO WS-FEED-URL
+001860         WHEN "OUT "
+001870             MOVE PARM-VALUE TO WS-OUTPUT-FILE
+001880         WHEN "AUTH"
+001890             MOVE PARM-VALUE TO WS-AUTH-TOKEN
+001900         WHEN OTHER
+001910             CONTINUE
+001920     END-EVALUATE.
+001930 2100-EXIT.
+001940     EXIT.
+001950
+001960*-----------------------------------------------------------*
+001970* 3000-BUILD-REQUEST - ASSEMBLES EITHER A PLAIN WGET PULL OR *
+001980* AN AUTHENTICATED CURL PULL, DEPENDING ON WHETHER AN AUTH   *
+001990* TOKEN WAS SUPPLIED ON THE PARM CARD.  BOTH FORMS FAIL ON   *
+002000* AN HTTP ERROR STATUS INSTEAD OF TREATING THE ERROR BODY AS *
+002010* A GOOD DOWNLOAD, AND BOTH CAPTURE THE RESPONSE HEADERS TO  *
+002020* HTTPHDR.TMP FOR 5000-RECORD-CONTROL-TOTAL TO READ.         *
+002030*-----------------------------------------------------------*
+002040 3000-BUILD-REQUEST.
+002050     IF WS-AUTH-TOKEN NOT = SPACES
+002060         SET WS-AUTH-REQUIRED TO TRUE
+002070         STRING "curl -s -S -f -L -D HTTPHDR.TMP -o '"
+002080                DELIMITED BY SIZE
+002090                WS-OUTPUT-FILE DELIMITED BY SPACE
+002100                "' -H 'Authorization: Bearer "
+002110                DELIMITED BY SIZE
+002120                WS-AUTH-TOKEN DELIMITED BY SPACE
+002130                "' '" DELIMITED BY SIZE
+002140                WS-FEED-URL DELIMITED BY SPACE
+002150                "'" DELIMITED BY SIZE INTO CURL-COMMAND
+002160     ELSE
+002170         STRING "wget -q -S -O '" DELIMITED BY SIZE
+002180                WS-OUTPUT-FILE DELIMITED BY SPACE
+002190                "' '" DELIMITED BY SIZE
+002200                WS-FEED-URL DELIMITED BY SPACE
+002210                "' 2>HTTPHDR.TMP" DELIMITED BY SIZE
+002220                INTO HTTP-COMMAND
+002230     END-IF.
+002240 3000-EXIT.
+002250     EXIT.
+002260
+002270*-----------------------------------------------------------*
+002280* 4000-RUN-WITH-RETRY - ISSUES THE DOWNLOAD COMMAND, RETRYING*
+002290* UP TO WS-MAX-RETRIES TIMES AND LOGGING A DISTINCT REASON   *
+002300* FOR EACH FAILED ATTEMPT, BEFORE GIVING UP.                 *
+002310*-----------------------------------------------------------*
+002320 4000-RUN-WITH-RETRY.
+002330     MOVE 1 TO WS-RETRY-COUNT
+002340     PERFORM 4100-ATTEMPT-DOWNLOAD THRU 4100-EXIT
+002350         UNTIL WS-DOWNLOAD-OK
+002360            OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+002370 4000-EXIT.
+002380     EXIT.
+002390
+002400 4100-ATTEMPT-DOWNLOAD.
+002410     IF WS-AUTH-REQUIRED
+002420         CALL "SYSTEM" USING CURL-COMMAND
+002430     ELSE
+002440         CALL "SYSTEM" USING HTTP-COMMAND
+002450     END-IF
+002460     COMPUTE WS-RETURN-CODE-SAVE = RETURN-CODE / 256
+002461*    WGET AND CURL DO NOT AGREE ON WHAT EACH EXIT CODE MEANS,
+002462*    SO RC=4 AND RC=6 ARE CLASSIFIED SEPARATELY DEPENDING ON
+002463*    WHICH COMMAND ACTUALLY RAN; ONLY 0/8/22 MEAN THE SAME
+002464*    THING IN BOTH TOOLS AND ARE LEFT AS A SHARED CLASSIFICATION.
+002465     EVALUATE TRUE
+002470         WHEN WS-RETURN-CODE-SAVE = 0
+002480             SET WS-DOWNLOAD-OK TO TRUE
+002490             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002500                     " succeeded."
+002510             MOVE SPACES TO LOG-RECORD
+002520             STRING "  ATTEMPT " WS-RETRY-COUNT
+002530                    " SUCCEEDED"
+002540                    DELIMITED BY SIZE INTO LOG-RECORD
+002550             WRITE LOG-RECORD
+002570         WHEN NOT WS-AUTH-REQUIRED AND WS-RETURN-CODE-SAVE = 4
+002580             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002590                     " failed - network/DNS error, RC="
+002600                     WS-RETURN-CODE-SAVE
+002610             MOVE SPACES TO LOG-RECORD
+002620             STRING "  ATTEMPT " WS-RETRY-COUNT
+002630                    " FAILED - NETWORK/DNS ERROR RC="
+002640                    WS-RETURN-CODE-SAVE
+002650                    DELIMITED BY SIZE INTO LOG-RECORD
+002660             WRITE LOG-RECORD
+002670         WHEN NOT WS-AUTH-REQUIRED AND WS-RETURN-CODE-SAVE = 6
+002680             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002690                     " failed - authentication rejected, RC="
+002700                     WS-RETURN-CODE-SAVE
+002710             MOVE SPACES TO LOG-RECORD
+002720             STRING "  ATTEMPT " WS-RETRY-COUNT
+002730                    " FAILED - AUTHENTICATION REJECTED RC="
+002740                    WS-RETURN-CODE-SAVE
+002750                    DELIMITED BY SIZE INTO LOG-RECORD
+002760             WRITE LOG-RECORD
+002761         WHEN WS-AUTH-REQUIRED AND WS-RETURN-CODE-SAVE = 6
+002762             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002763                     " failed - could not resolve host (DNS), "
+002764                     "RC=" WS-RETURN-CODE-SAVE
+002765             MOVE SPACES TO LOG-RECORD
+002766             STRING "  ATTEMPT " WS-RETRY-COUNT
+002767                    " FAILED - COULD NOT RESOLVE HOST RC="
+002768                    WS-RETURN-CODE-SAVE
+002769                    DELIMITED BY SIZE INTO LOG-RECORD
+002770             WRITE LOG-RECORD
+002771         WHEN WS-AUTH-REQUIRED AND WS-RETURN-CODE-SAVE = 7
+002772             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002773                     " failed - could not connect to host, RC="
+002774                     WS-RETURN-CODE-SAVE
+002775             MOVE SPACES TO LOG-RECORD
+002776             STRING "  ATTEMPT " WS-RETRY-COUNT
+002777                    " FAILED - COULD NOT CONNECT RC="
+002778                    WS-RETURN-CODE-SAVE
+002779                    DELIMITED BY SIZE INTO LOG-RECORD
+002780             WRITE LOG-RECORD
+002781         WHEN WS-AUTH-REQUIRED AND WS-RETURN-CODE-SAVE = 28
+002782             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002783                     " failed - operation timed out, RC="
+002784                     WS-RETURN-CODE-SAVE
+002785             MOVE SPACES TO LOG-RECORD
+002786             STRING "  ATTEMPT " WS-RETRY-COUNT
+002787                    " FAILED - OPERATION TIMED OUT RC="
+002788                    WS-RETURN-CODE-SAVE
+002789                    DELIMITED BY SIZE INTO LOG-RECORD
+002790             WRITE LOG-RECORD
+002791         WHEN WS-RETURN-CODE-SAVE = 8
+002780             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002790                     " failed - server returned an error "
+002800                     "status, RC=" WS-RETURN-CODE-SAVE
+002810             MOVE SPACES TO LOG-RECORD
+002820             STRING "  ATTEMPT " WS-RETRY-COUNT
+002830                    " FAILED - SERVER ERROR STATUS RC="
+002840                    WS-RETURN-CODE-SAVE
+002850                    DELIMITED BY SIZE INTO LOG-RECORD
+002860             WRITE LOG-RECORD
+002870         WHEN WS-RETURN-CODE-SAVE = 22
+002880             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+002890                     " failed - HTTP error response (auth "
+002900                     "rejected or not found), RC="
+002910                     WS-RETURN-CODE-SAVE
+002920             MOVE SPACES TO LOG-RECORD
+002930             STRING "  ATTEMPT " WS-RETRY-COUNT
+002940                    " FAILED - HTTP ERROR RESPONSE RC="
+002950                    WS-RETURN-CODE-SAVE
+002960                    DELIMITED BY SIZE INTO LOG-RECORD
+002970             WRITE LOG-RECORD
+002980         WHEN OTHER
+002990             DISPLAY "HTTP-REQUEST: attempt " WS-RETRY-COUNT
+003000                     " failed - unclassified error, RC="
+003010                     WS-RETURN-CODE-SAVE
+003020             MOVE SPACES TO LOG-RECORD
+003030             STRING "  ATTEMPT " WS-RETRY-COUNT
+003040                    " FAILED - UNCLASSIFIED ERROR RC="
+003050                    WS-RETURN-CODE-SAVE
+003060                    DELIMITED BY SIZE INTO LOG-RECORD
+003070             WRITE LOG-RECORD
+003080     END-EVALUATE
+003090     IF NOT WS-DOWNLOAD-OK
+003100         ADD 1 TO WS-RETRY-COUNT
+003110     END-IF.
+003120 4100-EXIT.
+003130     EXIT.
+003140
+003150*-----------------------------------------------------------*
+003160* 5000-RECORD-CONTROL-TOTAL - ON A SUCCESSFUL PULL, FILES THE*
+003170* EXPECTED RECORD COUNT IN WEATHERCTL.DAT SO READTESTDATA CAN*
+003180* LATER RECONCILE WHAT IT READ AGAINST WHAT WAS DOWNLOADED.  *
+003190* THE EXPECTED COUNT COMES FROM THE PROVIDER'S X-TOTAL-COUNT *
+003200* RESPONSE HEADER WHEN ONE WAS SENT - THAT IS INDEPENDENT OF *
+003210* THE FILE THIS PROGRAM JUST WROTE, SO A TRUNCATED TRANSFER  *
+003220* WILL SHOW UP AS A MISMATCH.  WHEN THE PROVIDER DOES NOT    *
+003230* SEND SUCH A HEADER, THIS FALLS BACK TO A RECOUNT OF THE    *
+003240* DOWNLOADED FILE (WHICH CANNOT CATCH A TRUNCATED TRANSFER   *
+003250* SINCE IT IS COUNTING THE SAME BYTES TWICE) AND SAYS SO IN  *
+003260* THE RUN LOG.                                                *
+003270*-----------------------------------------------------------*
+003280 5000-RECORD-CONTROL-TOTAL.
+003290     IF NOT WS-DOWNLOAD-OK
+003300         GO TO 5000-EXIT
+003310     END-IF
+003320     MOVE 0 TO WS-DOWNLOAD-LINE-COUNT
+003330     OPEN INPUT DOWNLOADED-FILE
+003340     IF WS-DOWNLOADED-FILE-STATUS = "00"
+003350         PERFORM 5100-COUNT-DOWNLOADED-LINE THRU 5100-EXIT
+003360             UNTIL WS-DOWNLOAD-FILE-EOF
+003370         CLOSE DOWNLOADED-FILE
+003380     END-IF
+003390     PERFORM 5050-READ-PROVIDER-COUNT THRU 5050-EXIT
+003400     OPEN EXTEND CONTROL-TOTAL-FILE
+003401     IF WS-CONTROL-TOTAL-STATUS NOT = "00"
+003402         OPEN OUTPUT CONTROL-TOTAL-FILE
+003403     END-IF
+003410     MOVE SPACES TO CONTROL-TOTAL-RECORD
+003420     MOVE WS-OUTPUT-FILE TO CT-FILE-NAME
+003430     IF WS-PROVIDER-COUNT-FOUND
+003440         MOVE WS-PROVIDER-COUNT TO CT-EXPECTED-COUNT
+003450     ELSE
+003460         DISPLAY "HTTP-REQUEST: warning - provider sent no "
+003470                 "X-Total-Count header, control total is a "
+003480                 "recount of the downloaded file."
+003490         MOVE SPACES TO LOG-RECORD
+003500         STRING "  WARNING - NO PROVIDER COUNT HEADER - "
+003510                "CONTROL TOTAL IS A RECOUNT OF THE DOWNLOADED "
+003520                "FILE"
+003530                DELIMITED BY SIZE INTO LOG-RECORD
+003540         WRITE LOG-RECORD
+003550         MOVE WS-DOWNLOAD-LINE-COUNT TO CT-EXPECTED-COUNT
+003560     END-IF
+003570     WRITE CONTROL-TOTAL-RECORD
+003580     CLOSE CONTROL-TOTAL-FILE.
+003590 5000-EXIT.
+003600     EXIT.
+003610
+003620 5050-READ-PROVIDER-COUNT.
+003630     MOVE 'N' TO WS-HEADER-EOF-SW
+003640     MOVE 'N' TO WS-PROVIDER-COUNT-SW
+003650     OPEN INPUT HEADER-FILE
+003660     IF WS-HEADER-FILE-STATUS = "00"
+003670         PERFORM 5060-SCAN-HEADER-LINE THRU 5060-EXIT
+003680             UNTIL WS-HEADER-EOF OR WS-PROVIDER-COUNT-FOUND
+003690         CLOSE HEADER-FILE
+003700     END-IF.
+003710 5050-EXIT.
+003720     EXIT.
+003730
+003740 5060-SCAN-HEADER-LINE.
+003750     READ HEADER-FILE
+003760         AT END
+003770             SET WS-HEADER-EOF TO TRUE
+003780             GO TO 5060-EXIT
+003790     END-READ
+003800     MOVE FUNCTION UPPER-CASE (HEADER-LINE)
+003810          TO WS-HEADER-LINE-UPPER
+003820     MOVE SPACES TO WS-HEADER-DISCARD
+003830     MOVE SPACES TO WS-HEADER-VALUE
+003840     MOVE 0 TO WS-HEADER-FIELDS-FOUND
+003850     UNSTRING WS-HEADER-LINE-UPPER DELIMITED BY "X-TOTAL-COUNT:"
+003860         INTO WS-HEADER-DISCARD WS-HEADER-VALUE
+003870         TALLYING IN WS-HEADER-FIELDS-FOUND
+003880     IF WS-HEADER-FIELDS-FOUND > 1
+003890         INSPECT WS-HEADER-VALUE REPLACING ALL X"0D" BY SPACE
+003900         IF FUNCTION TEST-NUMVAL (WS-HEADER-VALUE) = 0
+003910             COMPUTE WS-PROVIDER-COUNT =
+003920                     FUNCTION NUMVAL (WS-HEADER-VALUE)
+003930             SET WS-PROVIDER-COUNT-FOUND TO TRUE
+003940         END-IF
+003950     END-IF.
+003960 5060-EXIT.
+003970     EXIT.
+003980
+003990 5100-COUNT-DOWNLOADED-LINE.
+004000     READ DOWNLOADED-FILE
+004010         AT END
+004020             SET WS-DOWNLOAD-FILE-EOF TO TRUE
+004030             GO TO 5100-EXIT
+004040     END-READ
+004050     ADD 1 TO WS-DOWNLOAD-LINE-COUNT.
+004060 5100-EXIT.
+004070     EXIT.
+004080
+004090*-----------------------------------------------------------*
+004100* 9999-TERMINATE - SETS THE FINAL RETURN-CODE FOR ANY        *
+004110* CALLING DRIVER AND CLOSES THE RUN LOG.                     *
+004120*-----------------------------------------------------------*
+004130 9999-TERMINATE.
+004140     MOVE SPACES TO LOG-RECORD
+004150     IF WS-DOWNLOAD-OK
+004160         DISPLAY "HTTP request successful."
+004170         STRING "  HTTP-REQUEST FINISHED - SUCCESS, "
+004180                WS-DOWNLOAD-LINE-COUNT " RECORDS"
+004190                DELIMITED BY SIZE INTO LOG-RECORD
+004200         MOVE 0 TO RETURN-CODE
+004210     ELSE
+004220         DISPLAY "HTTP request failed."
+004230         STRING "  HTTP-REQUEST FINISHED - FAILED AFTER "
+004240                WS-MAX-RETRIES " ATTEMPTS"
+004250                DELIMITED BY SIZE INTO LOG-RECORD
+004260         MOVE 16 TO RETURN-CODE
+004270     END-IF
+004280     WRITE LOG-RECORD
+004290     CLOSE RUN-LOG-FILE.
+004300 9999-EXIT.
+004310     EXIT.
+004320
