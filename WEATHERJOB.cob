@@ -0,0 +1,43 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. WEATHER-JOB.
+000030 AUTHOR. DATA-SERVICES-GROUP.
+000040 INSTALLATION. WEATHER-REPORTING-SYSTEM.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY                                      *
+000100*-----------------------------------------------------------*
+000110* 2026-08-08  DSG  ORIGINAL - CALLS HTTP-REQUEST AND ONLY     *
+000120*                  PROCEEDS TO READTESTDATA WHEN THE PULL     *
+000130*                  ACTUALLY SUCCEEDED, SO A FAILED FETCH      *
+000140*                  CANNOT MASQUERADE AS A FRESH REPORT.       *
+000150*-----------------------------------------------------------*
+000160*
+000170 DATA DIVISION.
+000180 WORKING-STORAGE SECTION.
+000190 77  WS-DOWNLOAD-RETURN-CODE    PIC S9(04) VALUE 0.
+000200
+000210 PROCEDURE DIVISION.
+000220*
+000230*-----------------------------------------------------------*
+000240* 0000-MAIN-LOGIC                                            *
+000250*-----------------------------------------------------------*
+000260 0000-MAIN-LOGIC.
+000270     DISPLAY "WEATHER-JOB: starting HTTP-REQUEST."
+000280     CALL "HTTP-REQUEST"
+000290     MOVE RETURN-CODE TO WS-DOWNLOAD-RETURN-CODE
+000300     IF WS-DOWNLOAD-RETURN-CODE = 0
+000310         DISPLAY "WEATHER-JOB: download succeeded, "
+000320                 "starting READTESTDATA."
+000330         CALL "READTESTDATA"
+000340         MOVE RETURN-CODE TO WS-DOWNLOAD-RETURN-CODE
+000350     ELSE
+000360         DISPLAY "WEATHER-JOB: download failed with "
+000370                 "RETURN-CODE " WS-DOWNLOAD-RETURN-CODE
+000380                 " - READTESTDATA will NOT be run against "
+000390                 "a stale or missing file."
+000400     END-IF
+000410     MOVE WS-DOWNLOAD-RETURN-CODE TO RETURN-CODE
+000420     GOBACK.
+000430
