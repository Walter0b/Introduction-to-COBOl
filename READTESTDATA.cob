@@ -0,0 +1,611 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. READTESTDATA.
+000030 AUTHOR. JORAM-TAGNY.
+000040 INSTALLATION. WEATHER-REPORTING-SYSTEM.
+000050 DATE-WRITTEN. 2026-08-03.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY                                      *
+000100*-----------------------------------------------------------*
+000110* 2026-08-03  JT   ORIGINAL - SEQUENTIAL READ AND DISPLAY.   *
+000120* 2026-08-05  DSG  ADDED EDIT OF DATA1/DATA2/DATA3-DATA8 AND *
+000130*                  A SEPARATE EXCEPTION LISTING FOR RECORDS  *
+000140*                  THAT FAIL EDIT.                           *
+000150* 2026-08-06  DSG  REPLACED CONSOLE DISPLAY OF THE TABLE WITH*
+000160*                  A PRINTED REPORT FILE - RUN-DATE HEADING, *
+000170*                  PAGE BREAKS, END-OF-REPORT TOTALS.        *
+000180* 2026-08-06  DSG  ADDED MIN/MAX/AVERAGE SUMMARY STATISTICS  *
+000190*                  FOR DATA3 THRU DATA8 AT END OF REPORT.    *
+000200* 2026-08-07  DSG  DRIVE THE LIST OF YEARLY FILES FROM        *
+000210*                  WEATHERYEARS.DAT SO MULTIPLE YEARS ARE    *
+000220*                  CONSOLIDATED INTO ONE TABLE WITH A YEAR   *
+000230*                  COLUMN, INSTEAD OF ONE HARDCODED FILE.     *
+000240* 2026-08-08  DSG  RECONCILE THE ACTUAL RECORD COUNT AGAINST *
+000250*                  THE EXPECTED COUNT LEFT BY HTTP-REQUEST IN*
+000260*                  WEATHERCTL.DAT.                           *
+000270* 2026-08-09  DSG  PROGRAM NO LONGER STOPS THE RUN - IT      *
+000280*                  GOBACKS SO IT CAN BE CALLED FROM A DRIVER.*
+000290* 2026-08-09  DSG  YEAR TABLE SLOT IS NOW ZEROED BEFORE A     *
+000300*                  YEARLY FILE OPEN IS ATTEMPTED, SO A MISSING*
+000310*                  FILE LEAVES A CLEAN ZERO INSTEAD OF        *
+000320*                  GARBAGE FOR RECONCILIATION TO READ.        *
+000330* 2026-08-09  DSG  YEAR CARDS BEYOND THE 20-ENTRY TABLE LIMIT *
+000340*                  ARE NOW REJECTED WITH A WARNING INSTEAD OF *
+000350*                  OVERRUNNING WS-YEAR-TABLE.                 *
+000360* 2026-08-09  DSG  CONTROL TOTAL RECONCILIATION NOW FLAGS A   *
+000370*                  CARD WHOSE FILE NAME MATCHES NO PROCESSED *
+000380*                  YEAR INSTEAD OF DROPPING IT SILENTLY, AND *
+000390*                  COMPARES THE FULL FILE NAME RATHER THAN A *
+000400*                  FIXED-LENGTH PREFIX.                      *
+000410*-----------------------------------------------------------*
+000420*
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT TEST-FILE ASSIGN DYNAMIC WS-TEST-FILE-NAME
+000470     ORGANIZATION IS LINE SEQUENTIAL
+000480     ACCESS IS SEQUENTIAL
+000490     FILE STATUS IS WS-TEST-FILE-STATUS.
+000500
+000510     SELECT OPTIONAL YEARS-PARM-FILE ASSIGN TO "WEATHERYEARS.DAT"
+000520     ORGANIZATION IS LINE SEQUENTIAL.
+000530
+000540     SELECT OPTIONAL CONTROL-TOTAL-FILE ASSIGN TO "WEATHERCTL.DAT"
+000550     ORGANIZATION IS LINE SEQUENTIAL.
+000560
+000570     SELECT REPORT-FILE ASSIGN TO "WEATHERREPORT.TXT"
+000580     ORGANIZATION IS LINE SEQUENTIAL.
+000590
+000600     SELECT EXCEPTION-FILE ASSIGN TO "WEATHEREXCEPT.TXT"
+000610     ORGANIZATION IS LINE SEQUENTIAL.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  TEST-FILE.
+000660 01  FILE-RECORD.
+000670     02 DATA1     PIC 9(6).
+000680     02 DATA2     PIC 9(10).
+000690     02 DATA3     PIC A(5).
+000700     02 DATA4     PIC A(5).
+000710     02 DATA5     PIC A(5).
+000720     02 DATA6     PIC A(5).
+000730     02 DATA7     PIC A(5).
+000740     02 DATA8     PIC A(5).
+000750
+000760 FD  YEARS-PARM-FILE.
+000770 01  YEAR-CARD                 PIC X(04).
+000780
+000790 FD  CONTROL-TOTAL-FILE.
+000800 01  CONTROL-TOTAL-RECORD.
+000810     05 CT-FILE-NAME            PIC X(100).
+000820     05 FILLER                  PIC X(01).
+000830     05 CT-EXPECTED-COUNT       PIC 9(08).
+000840
+000850 FD  REPORT-FILE.
+000860 01  REPORT-LINE                PIC X(200).
+000870
+000880 FD  EXCEPTION-FILE.
+000890 01  EXCEPTION-LINE              PIC X(200).
+000900
+000910 WORKING-STORAGE SECTION.
+000920 77  WS-TEST-FILE-NAME           PIC X(100)
+000930                                 VALUE "weather2020.dat".
+000940 77  WS-TEST-FILE-STATUS         PIC X(02)  VALUE "00".
+000950
+000960 77  WS-LINES-PER-PAGE           PIC 9(02)  VALUE 20.
+000970 77  WS-LINES-ON-PAGE            PIC 9(02)  VALUE 0.
+000980 77  WS-PAGE-NUMBER              PIC 9(04)  VALUE 1.
+000990
+001000 77  WS-TOTAL-READ-COUNT         PIC 9(08)  VALUE 0.
+001010 77  WS-GOOD-RECORD-COUNT        PIC 9(08)  VALUE 0.
+001020 77  WS-EXCEPTION-COUNT          PIC 9(08)  VALUE 0.
+001030 77  WS-YEAR-READ-COUNT          PIC 9(08)  VALUE 0.
+001040
+001050 01  WS-RUN-DATE                 PIC 9(08)  VALUE ZERO.
+001060 01  WS-RUN-DATE-X  REDEFINES WS-RUN-DATE.
+001070     05 WS-RUN-YEAR              PIC 9(04).
+001080     05 WS-RUN-MONTH             PIC 9(02).
+001090     05 WS-RUN-DAY               PIC 9(02).
+001100
+001110 77  WS-YEAR-INDEX               PIC 9(02)  VALUE 0.
+001120 77  WS-YEAR-COUNT               PIC 9(02)  VALUE 0.
+001130 77  WS-CURRENT-YEAR             PIC 9(04)  VALUE 0.
+001140 01  WS-YEAR-TABLE.
+001150     05 WS-YEAR-ENTRY       OCCURS 20 TIMES PIC 9(04).
+001160     05 WS-YEAR-ACTUAL-COUNT OCCURS 20 TIMES PIC 9(08).
+001170
+001180 77  WS-STAT-IDX                 PIC 9(02)  VALUE 0.
+001190 77  WS-FIELD-NUMVAL              PIC S9(5)V9 VALUE 0.
+001200 01  WS-RAW-FIELD-TABLE.
+001210     05 WS-RAW-FIELD         OCCURS 6 TIMES  PIC A(5).
+001220     05 WS-FIELD-VALUE       OCCURS 6 TIMES  PIC S9(3)V9.
+001230
+001240 01  WS-FIELD-STATS-TABLE.
+001250     05 WS-FIELD-STAT OCCURS 6 TIMES.
+001260        10 WS-STAT-LABEL         PIC X(05).
+001270        10 WS-STAT-MIN           PIC S9(3)V9.
+001280        10 WS-STAT-MAX           PIC S9(3)V9.
+001290        10 WS-STAT-TOTAL         PIC S9(9)V9.
+001300        10 WS-STAT-AVERAGE       PIC S9(3)V99.
+001310        10 WS-STAT-MIN-ED        PIC -999.9.
+001320        10 WS-STAT-MAX-ED        PIC -999.9.
+001330        10 WS-STAT-AVERAGE-ED    PIC -999.99.
+001340
+001350 77  WS-REJECT-REASON             PIC X(40) VALUE SPACES.
+001360
+001370 01  WS-SWITCHES.
+001380     05 WS-EOF-SW                PIC X(01) VALUE 'N'.
+001390        88 WS-EOF                           VALUE 'Y'.
+001400     05 WS-YEARS-EOF-SW          PIC X(01) VALUE 'N'.
+001410        88 WS-YEARS-EOF                     VALUE 'Y'.
+001420     05 WS-RECORD-VALID-SW       PIC X(01) VALUE 'Y'.
+001430        88 WS-RECORD-VALID                  VALUE 'Y'.
+001440        88 WS-RECORD-INVALID                VALUE 'N'.
+001450     05 WS-CONTROL-EOF-SW        PIC X(01) VALUE 'N'.
+001460        88 WS-CONTROL-EOF                   VALUE 'Y'.
+001470     05 WS-YEAR-MATCH-SW         PIC X(01) VALUE 'N'.
+001480        88 WS-YEAR-MATCH-FOUND               VALUE 'Y'.
+001490
+001500 PROCEDURE DIVISION.
+001510*
+001520*-----------------------------------------------------------*
+001530* 0000-MAIN-LOGIC                                            *
+001540*-----------------------------------------------------------*
+001550 0000-MAIN-LOGIC.
+001560     PERFORM 1000-INITIALIZE             THRU 1000-EXIT
+001570     PERFORM 2000-LOAD-YEAR-LIST          THRU 2000-EXIT
+001580     PERFORM 3000-OPEN-REPORT-FILES       THRU 3000-EXIT
+001590     PERFORM 4000-PROCESS-ALL-YEARS       THRU 4000-EXIT
+001600     PERFORM 5000-WRITE-SUMMARY           THRU 5000-EXIT
+001610     PERFORM 6000-RECONCILE-CONTROL-TOTAL THRU 6000-EXIT
+001620     PERFORM 9999-TERMINATE               THRU 9999-EXIT
+001630     GOBACK.
+001640
+001650*-----------------------------------------------------------*
+001660* 1000-INITIALIZE                                            *
+001670*-----------------------------------------------------------*
+001680 1000-INITIALIZE.
+001690     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001700     MOVE "DATA3" TO WS-STAT-LABEL (1)
+001710     MOVE "DATA4" TO WS-STAT-LABEL (2)
+001720     MOVE "DATA5" TO WS-STAT-LABEL (3)
+001730     MOVE "DATA6" TO WS-STAT-LABEL (4)
+001740     MOVE "DATA7" TO WS-STAT-LABEL (5)
+001750     MOVE "DATA8" TO WS-STAT-LABEL (6)
+001760     PERFORM 1100-ZERO-ONE-STAT THRU 1100-EXIT
+001770         VARYING WS-STAT-IDX FROM 1 BY 1
+001780         UNTIL WS-STAT-IDX > 6.
+001790 1000-EXIT.
+001800     EXIT.
+001810
+001820 1100-ZERO-ONE-STAT.
+001830     MOVE 0 TO WS-STAT-MIN (WS-STAT-IDX)
+001840     MOVE 0 TO WS-STAT-MAX (WS-STAT-IDX)
+001850     MOVE 0 TO WS-STAT-TOTAL (WS-STAT-IDX).
+001860 1100-EXIT.
+001870     EXIT.
+001880
+001890*-----------------------------------------------------------*
+001900* 2000-LOAD-YEAR-LIST - READS WEATHERYEARS.DAT, ONE 4-DIGIT  *
+001910* YEAR PER LINE, SO A SINGLE RUN CAN CONSOLIDATE SEVERAL     *
+001920* YEARLY FILES.  IF THE CARD FILE IS ABSENT OR EMPTY, FALL   *
+001930* BACK TO THE ORIGINAL SINGLE-YEAR BEHAVIOR AGAINST 2020.    *
+001940*-----------------------------------------------------------*
+001950 2000-LOAD-YEAR-LIST.
+001960     OPEN INPUT YEARS-PARM-FILE
+001970     PERFORM 2100-READ-YEAR-CARD THRU 2100-EXIT
+001980         UNTIL WS-YEARS-EOF
+001990     CLOSE YEARS-PARM-FILE
+002000     IF WS-YEAR-COUNT = 0
+002010         MOVE 1 TO WS-YEAR-COUNT
+002020         MOVE 2020 TO WS-YEAR-ENTRY (1)
+002030     END-IF.
+002040 2000-EXIT.
+002050     EXIT.
+002060
+002070 2100-READ-YEAR-CARD.
+002080     READ YEARS-PARM-FILE
+002090         AT END
+002100             SET WS-YEARS-EOF TO TRUE
+002110             GO TO 2100-EXIT
+002120     END-READ
+002130     IF YEAR-CARD NOT NUMERIC OR YEAR-CARD = "0000"
+002140         GO TO 2100-EXIT
+002150     END-IF
+002160     IF WS-YEAR-COUNT >= 20
+002170         DISPLAY "READTESTDATA: warning - more than 20 years in "
+002180                 "WEATHERYEARS.DAT, ignoring " YEAR-CARD
+002190         GO TO 2100-EXIT
+002200     END-IF
+002210     ADD 1 TO WS-YEAR-COUNT
+002220     MOVE YEAR-CARD TO WS-YEAR-ENTRY (WS-YEAR-COUNT).
+002230 2100-EXIT.
+002240     EXIT.
+002250
+002260*-----------------------------------------------------------*
+002270* 3000-OPEN-REPORT-FILES                                    *
+002280*-----------------------------------------------------------*
+002290 3000-OPEN-REPORT-FILES.
+002300     OPEN OUTPUT REPORT-FILE
+002310     OPEN OUTPUT EXCEPTION-FILE
+002320     PERFORM 3100-WRITE-REPORT-HEADER THRU 3100-EXIT
+002330     PERFORM 3200-WRITE-EXCEPTION-HEADER THRU 3200-EXIT.
+002340 3000-EXIT.
+002350     EXIT.
+002360
+002370 3100-WRITE-REPORT-HEADER.
+002380     MOVE SPACES TO REPORT-LINE
+002390     STRING "WEATHER INFORMATION TABLE - RUN DATE "
+002400            WS-RUN-YEAR "-" WS-RUN-MONTH "-" WS-RUN-DAY
+002410            "   PAGE " WS-PAGE-NUMBER
+002420            DELIMITED BY SIZE INTO REPORT-LINE
+002430     WRITE REPORT-LINE
+002440     MOVE SPACES TO REPORT-LINE
+002450     WRITE REPORT-LINE
+002460     MOVE " --------------------------------------------" &
+002470          "-----------------------------------------------"
+002480          TO REPORT-LINE
+002490     WRITE REPORT-LINE
+002500     MOVE " | YEAR |   1    |     2     |    3   |   4   " &
+002510          "|    5  |   6   |   7   |   8   |"
+002520          TO REPORT-LINE
+002530     WRITE REPORT-LINE
+002540     MOVE " --------------------------------------------" &
+002550          "-----------------------------------------------"
+002560          TO REPORT-LINE
+002570     WRITE REPORT-LINE
+002580     MOVE 0 TO WS-LINES-ON-PAGE.
+002590 3100-EXIT.
+002600     EXIT.
+002610
+002620 3200-WRITE-EXCEPTION-HEADER.
+002630     MOVE SPACES TO EXCEPTION-LINE
+002640     STRING "WEATHER DATA EXCEPTION LISTING - RUN DATE "
+002650            WS-RUN-YEAR "-" WS-RUN-MONTH "-" WS-RUN-DAY
+002660            DELIMITED BY SIZE INTO EXCEPTION-LINE
+002670     WRITE EXCEPTION-LINE
+002680     MOVE " YEAR   DATA1   DATA2       DATA3-DATA8      " &
+002690          " REASON"
+002700          TO EXCEPTION-LINE
+002710     WRITE EXCEPTION-LINE.
+002720 3200-EXIT.
+002730     EXIT.
+002740
+002750*-----------------------------------------------------------*
+002760* 4000-PROCESS-ALL-YEARS                                    *
+002770*-----------------------------------------------------------*
+002780 4000-PROCESS-ALL-YEARS.
+002790     PERFORM 4100-PROCESS-ONE-YEAR THRU 4100-EXIT
+002800         VARYING WS-YEAR-INDEX FROM 1 BY 1
+002810         UNTIL WS-YEAR-INDEX > WS-YEAR-COUNT.
+002820 4000-EXIT.
+002830     EXIT.
+002840
+002850 4100-PROCESS-ONE-YEAR.
+002860     MOVE WS-YEAR-ENTRY (WS-YEAR-INDEX) TO WS-CURRENT-YEAR
+002870     MOVE SPACES TO WS-TEST-FILE-NAME
+002880     STRING "weather" WS-CURRENT-YEAR ".dat"
+002890            DELIMITED BY SIZE INTO WS-TEST-FILE-NAME
+002900     MOVE 0 TO WS-YEAR-READ-COUNT
+002910     MOVE 0 TO WS-YEAR-ACTUAL-COUNT (WS-YEAR-INDEX)
+002920     MOVE 'N' TO WS-EOF-SW
+002930     OPEN INPUT TEST-FILE
+002940     IF WS-TEST-FILE-STATUS NOT = "00"
+002950         DISPLAY "READTESTDATA: unable to open "
+002960                 WS-TEST-FILE-NAME
+002970                 " - file status " WS-TEST-FILE-STATUS
+002980         GO TO 4100-EXIT
+002990     END-IF
+003000     PERFORM 4200-READ-ONE-RECORD THRU 4200-EXIT
+003010         UNTIL WS-EOF
+003020     CLOSE TEST-FILE
+003030     MOVE WS-YEAR-READ-COUNT
+003040          TO WS-YEAR-ACTUAL-COUNT (WS-YEAR-INDEX).
+003050 4100-EXIT.
+003060     EXIT.
+003070
+003080 4200-READ-ONE-RECORD.
+003090     READ TEST-FILE
+003100         AT END
+003110             SET WS-EOF TO TRUE
+003120             GO TO 4200-EXIT
+003130     END-READ
+003140     ADD 1 TO WS-TOTAL-READ-COUNT
+003150     ADD 1 TO WS-YEAR-READ-COUNT
+003160     PERFORM 4300-VALIDATE-RECORD THRU 4300-EXIT
+003170     IF WS-RECORD-VALID
+003180         PERFORM 4400-WRITE-DETAIL-LINE THRU 4400-EXIT
+003190         PERFORM 4500-ACCUMULATE-STATS THRU 4500-EXIT
+003200     ELSE
+003210         PERFORM 4600-WRITE-EXCEPTION THRU 4600-EXIT
+003220     END-IF.
+003230 4200-EXIT.
+003240     EXIT.
+003250
+003260*-----------------------------------------------------------*
+003270* 4300-VALIDATE-RECORD - DIVERTS RECORDS WITH NON-NUMERIC    *
+003280* STATION/TIMESTAMP FIELDS OR BLANK, NON-NUMERIC, OR OUT-OF- *
+003290* RANGE WEATHER VALUES TO THE EXCEPTION LISTING INSTEAD OF   *
+003300* LETTING THEM INTO THE PRINTED TABLE.                       *
+003310*-----------------------------------------------------------*
+003320 4300-VALIDATE-RECORD.
+003330     SET WS-RECORD-VALID TO TRUE
+003340     MOVE SPACES TO WS-REJECT-REASON
+003350     IF DATA1 NOT NUMERIC
+003360         SET WS-RECORD-INVALID TO TRUE
+003370         MOVE "INVALID STATION CODE IN DATA1" TO WS-REJECT-REASON
+003380         GO TO 4300-EXIT
+003390     END-IF
+003400     IF DATA2 NOT NUMERIC
+003410         SET WS-RECORD-INVALID TO TRUE
+003420         MOVE "INVALID DATE/TIME STAMP IN DATA2"
+003430              TO WS-REJECT-REASON
+003440         GO TO 4300-EXIT
+003450     END-IF
+003460     MOVE DATA3 TO WS-RAW-FIELD (1)
+003470     MOVE DATA4 TO WS-RAW-FIELD (2)
+003480     MOVE DATA5 TO WS-RAW-FIELD (3)
+003490     MOVE DATA6 TO WS-RAW-FIELD (4)
+003500     MOVE DATA7 TO WS-RAW-FIELD (5)
+003510     MOVE DATA8 TO WS-RAW-FIELD (6)
+003520     PERFORM 4310-VALIDATE-WEATHER-FIELD THRU 4310-EXIT
+003530         VARYING WS-STAT-IDX FROM 1 BY 1
+003540         UNTIL WS-STAT-IDX > 6 OR WS-RECORD-INVALID.
+003550 4300-EXIT.
+003560     EXIT.
+003570
+003580 4310-VALIDATE-WEATHER-FIELD.
+003590     IF WS-RAW-FIELD (WS-STAT-IDX) = SPACES
+003600         SET WS-RECORD-INVALID TO TRUE
+003610         STRING "MISSING VALUE IN " WS-STAT-LABEL (WS-STAT-IDX)
+003620                DELIMITED BY SIZE INTO WS-REJECT-REASON
+003630         GO TO 4310-EXIT
+003640     END-IF
+003650     IF FUNCTION TEST-NUMVAL (WS-RAW-FIELD (WS-STAT-IDX))
+003660           NOT = 0
+003670         SET WS-RECORD-INVALID TO TRUE
+003680         STRING "NON-NUMERIC VALUE IN "
+003690                WS-STAT-LABEL (WS-STAT-IDX)
+003700                DELIMITED BY SIZE INTO WS-REJECT-REASON
+003710         GO TO 4310-EXIT
+003720     END-IF
+003730     COMPUTE WS-FIELD-NUMVAL =
+003740             FUNCTION NUMVAL (WS-RAW-FIELD (WS-STAT-IDX))
+003750     IF WS-FIELD-NUMVAL < -999.9 OR WS-FIELD-NUMVAL > 999.9
+003760         SET WS-RECORD-INVALID TO TRUE
+003770         STRING "VALUE OUT OF RANGE IN "
+003780                WS-STAT-LABEL (WS-STAT-IDX)
+003790                DELIMITED BY SIZE INTO WS-REJECT-REASON
+003800         GO TO 4310-EXIT
+003810     END-IF
+003820     MOVE WS-FIELD-NUMVAL TO WS-FIELD-VALUE (WS-STAT-IDX).
+003830 4310-EXIT.
+003840     EXIT.
+003850
+003860*-----------------------------------------------------------*
+003870* 4400-WRITE-DETAIL-LINE - WRITES ONE TABLE ROW TO THE       *
+003880* REPORT FILE, STARTING A NEW PAGE (WITH HEADING REPEATED)   *
+003890* EVERY WS-LINES-PER-PAGE DETAIL LINES.                      *
+003900*-----------------------------------------------------------*
+003910 4400-WRITE-DETAIL-LINE.
+003920     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+003930         ADD 1 TO WS-PAGE-NUMBER
+003940         PERFORM 3100-WRITE-REPORT-HEADER THRU 3100-EXIT
+003950     END-IF
+003960     MOVE SPACES TO REPORT-LINE
+003970     STRING " | " WS-CURRENT-YEAR
+003980            " | " DATA1
+003990            " | " DATA2
+004000            " | " DATA3
+004010            " | " DATA4
+004020            " | " DATA5
+004030            " | " DATA6
+004040            " | " DATA7
+004050            " | " DATA8
+004060            " |"
+004070            DELIMITED BY SIZE INTO REPORT-LINE
+004080     WRITE REPORT-LINE
+004090     ADD 1 TO WS-LINES-ON-PAGE.
+004100 4400-EXIT.
+004110     EXIT.
+004120
+004130*-----------------------------------------------------------*
+004140* 4500-ACCUMULATE-STATS - ROLLS THE SIX WEATHER FIELDS OF A  *
+004150* GOOD RECORD INTO THE RUNNING MIN/MAX/TOTAL USED TO PRINT   *
+004160* THE SUMMARY STATISTICS SECTION.                            *
+004170*-----------------------------------------------------------*
+004180 4500-ACCUMULATE-STATS.
+004190     ADD 1 TO WS-GOOD-RECORD-COUNT
+004200     PERFORM 4510-ACCUMULATE-ONE-FIELD THRU 4510-EXIT
+004210         VARYING WS-STAT-IDX FROM 1 BY 1
+004220         UNTIL WS-STAT-IDX > 6.
+004230 4500-EXIT.
+004240     EXIT.
+004250
+004260 4510-ACCUMULATE-ONE-FIELD.
+004270     ADD WS-FIELD-VALUE (WS-STAT-IDX)
+004280         TO WS-STAT-TOTAL (WS-STAT-IDX)
+004290     IF WS-GOOD-RECORD-COUNT = 1
+004300         MOVE WS-FIELD-VALUE (WS-STAT-IDX)
+004310              TO WS-STAT-MIN (WS-STAT-IDX)
+004320         MOVE WS-FIELD-VALUE (WS-STAT-IDX)
+004330              TO WS-STAT-MAX (WS-STAT-IDX)
+004340         GO TO 4510-EXIT
+004350     END-IF
+004360     IF WS-FIELD-VALUE (WS-STAT-IDX) < WS-STAT-MIN (WS-STAT-IDX)
+004370         MOVE WS-FIELD-VALUE (WS-STAT-IDX)
+004380              TO WS-STAT-MIN (WS-STAT-IDX)
+004390     END-IF
+004400     IF WS-FIELD-VALUE (WS-STAT-IDX) > WS-STAT-MAX (WS-STAT-IDX)
+004410         MOVE WS-FIELD-VALUE (WS-STAT-IDX)
+004420              TO WS-STAT-MAX (WS-STAT-IDX)
+004430     END-IF.
+004440 4510-EXIT.
+004450     EXIT.
+004460
+004470*-----------------------------------------------------------*
+004480* 4600-WRITE-EXCEPTION                                       *
+004490*-----------------------------------------------------------*
+004500 4600-WRITE-EXCEPTION.
+004510     ADD 1 TO WS-EXCEPTION-COUNT
+004520     MOVE SPACES TO EXCEPTION-LINE
+004530     STRING " " WS-CURRENT-YEAR
+004540            "  " DATA1
+004550            "  " DATA2
+004560            "  " DATA3 DATA4 DATA5 DATA6 DATA7 DATA8
+004570            "  " WS-REJECT-REASON
+004580            DELIMITED BY SIZE INTO EXCEPTION-LINE
+004590     WRITE EXCEPTION-LINE.
+004600 4600-EXIT.
+004610     EXIT.
+004620
+004630*-----------------------------------------------------------*
+004640* 5000-WRITE-SUMMARY - APPENDS THE MIN/MAX/AVERAGE SECTION   *
+004650* AND THE END-OF-REPORT TOTALS LINE, THEN CLOSES BOTH FILES. *
+004660*-----------------------------------------------------------*
+004670 5000-WRITE-SUMMARY.
+004680     PERFORM 5100-COMPUTE-ONE-AVERAGE THRU 5100-EXIT
+004690         VARYING WS-STAT-IDX FROM 1 BY 1
+004700         UNTIL WS-STAT-IDX > 6
+004710     MOVE SPACES TO REPORT-LINE
+004720     WRITE REPORT-LINE
+004730     MOVE " SUMMARY STATISTICS (GOOD RECORDS ONLY)"
+004740          TO REPORT-LINE
+004750     WRITE REPORT-LINE
+004760     MOVE " FIELD   MINIMUM   MAXIMUM   AVERAGE"
+004770          TO REPORT-LINE
+004780     WRITE REPORT-LINE
+004790     PERFORM 5200-WRITE-ONE-STAT-LINE THRU 5200-EXIT
+004800         VARYING WS-STAT-IDX FROM 1 BY 1
+004810         UNTIL WS-STAT-IDX > 6
+004820     MOVE SPACES TO REPORT-LINE
+004830     WRITE REPORT-LINE
+004840     MOVE SPACES TO REPORT-LINE
+004850     STRING "END OF REPORT - " WS-TOTAL-READ-COUNT
+004860            " RECORDS READ, " WS-GOOD-RECORD-COUNT
+004870            " ACCEPTED, " WS-EXCEPTION-COUNT " REJECTED"
+004880            DELIMITED BY SIZE INTO REPORT-LINE
+004890     WRITE REPORT-LINE
+004900     MOVE SPACES TO EXCEPTION-LINE
+004910     STRING "END OF EXCEPTION LISTING - " WS-EXCEPTION-COUNT
+004920            " RECORDS REJECTED"
+004930            DELIMITED BY SIZE INTO EXCEPTION-LINE
+004940     WRITE EXCEPTION-LINE
+004950     CLOSE REPORT-FILE
+004960     CLOSE EXCEPTION-FILE.
+004970 5000-EXIT.
+004980     EXIT.
+004990
+005000 5100-COMPUTE-ONE-AVERAGE.
+005010     IF WS-GOOD-RECORD-COUNT = 0
+005020         MOVE 0 TO WS-STAT-AVERAGE (WS-STAT-IDX)
+005030     ELSE
+005040         COMPUTE WS-STAT-AVERAGE (WS-STAT-IDX) ROUNDED =
+005050                 WS-STAT-TOTAL (WS-STAT-IDX)
+005060                 / WS-GOOD-RECORD-COUNT
+005070     END-IF.
+005080 5100-EXIT.
+005090     EXIT.
+005100
+005110 5200-WRITE-ONE-STAT-LINE.
+005120     MOVE WS-STAT-MIN (WS-STAT-IDX)
+005130          TO WS-STAT-MIN-ED (WS-STAT-IDX)
+005140     MOVE WS-STAT-MAX (WS-STAT-IDX)
+005150          TO WS-STAT-MAX-ED (WS-STAT-IDX)
+005160     MOVE WS-STAT-AVERAGE (WS-STAT-IDX)
+005170          TO WS-STAT-AVERAGE-ED (WS-STAT-IDX)
+005180     MOVE SPACES TO REPORT-LINE
+005190     STRING " " WS-STAT-LABEL (WS-STAT-IDX)
+005200            "   " WS-STAT-MIN-ED (WS-STAT-IDX)
+005210            "   " WS-STAT-MAX-ED (WS-STAT-IDX)
+005220            "   " WS-STAT-AVERAGE-ED (WS-STAT-IDX)
+005230            DELIMITED BY SIZE INTO REPORT-LINE
+005240     WRITE REPORT-LINE.
+005250 5200-EXIT.
+005260     EXIT.
+005270
+005280*-----------------------------------------------------------*
+005290* 6000-RECONCILE-CONTROL-TOTAL - COMPARES WHAT HTTP-REQUEST  *
+005300* SAID IT DOWNLOADED (WEATHERCTL.DAT) AGAINST WHAT THIS RUN  *
+005310* ACTUALLY COUNTED FOR THE MATCHING YEARLY FILE, AND FLAGS   *
+005320* ANY MISMATCH ON THE REPORT AND THE CONSOLE.                *
+005330*-----------------------------------------------------------*
+005340 6000-RECONCILE-CONTROL-TOTAL.
+005350     OPEN INPUT CONTROL-TOTAL-FILE
+005360     OPEN EXTEND REPORT-FILE
+005370     PERFORM 6100-RECONCILE-ONE-CARD THRU 6100-EXIT
+005380         UNTIL WS-CONTROL-EOF
+005390     CLOSE CONTROL-TOTAL-FILE
+005400     CLOSE REPORT-FILE.
+005410 6000-EXIT.
+005420     EXIT.
+005430
+005440 6100-RECONCILE-ONE-CARD.
+005450     READ CONTROL-TOTAL-FILE
+005460         AT END
+005470             SET WS-CONTROL-EOF TO TRUE
+005480             GO TO 6100-EXIT
+005490     END-READ
+005500     MOVE 'N' TO WS-YEAR-MATCH-SW
+005510     PERFORM 6200-FIND-MATCHING-YEAR THRU 6200-EXIT
+005520         VARYING WS-YEAR-INDEX FROM 1 BY 1
+005530         UNTIL WS-YEAR-INDEX > WS-YEAR-COUNT
+005540     IF NOT WS-YEAR-MATCH-FOUND
+005550         PERFORM 6300-WRITE-NO-MATCH THRU 6300-EXIT
+005560     END-IF.
+005570 6100-EXIT.
+005580     EXIT.
+005590
+005600 6200-FIND-MATCHING-YEAR.
+005610     MOVE SPACES TO WS-TEST-FILE-NAME
+005620     STRING "weather" WS-YEAR-ENTRY (WS-YEAR-INDEX) ".dat"
+005630            DELIMITED BY SIZE INTO WS-TEST-FILE-NAME
+005640     IF CT-FILE-NAME NOT = WS-TEST-FILE-NAME
+005650         GO TO 6200-EXIT
+005660     END-IF
+005670     SET WS-YEAR-MATCH-FOUND TO TRUE
+005680     MOVE SPACES TO REPORT-LINE
+005690     IF CT-EXPECTED-COUNT = WS-YEAR-ACTUAL-COUNT (WS-YEAR-INDEX)
+005700         STRING "CONTROL TOTAL OK FOR " DELIMITED BY SIZE
+005710                WS-TEST-FILE-NAME DELIMITED BY SPACE
+005720                " - EXPECTED " CT-EXPECTED-COUNT
+005730                ", READ " WS-YEAR-ACTUAL-COUNT (WS-YEAR-INDEX)
+005740                DELIMITED BY SIZE INTO REPORT-LINE
+005750     ELSE
+005760         STRING "*** CONTROL TOTAL MISMATCH FOR "
+005770                DELIMITED BY SIZE
+005780                WS-TEST-FILE-NAME DELIMITED BY SPACE
+005790                " - EXPECTED " CT-EXPECTED-COUNT
+005800                ", READ " WS-YEAR-ACTUAL-COUNT (WS-YEAR-INDEX)
+005810                " ***"
+005820                DELIMITED BY SIZE INTO REPORT-LINE
+005830         DISPLAY REPORT-LINE
+005840     END-IF
+005850     WRITE REPORT-LINE.
+005860 6200-EXIT.
+005870     EXIT.
+005880
+005890 6300-WRITE-NO-MATCH.
+005900     MOVE SPACES TO REPORT-LINE
+005910     STRING "*** NO MATCHING YEAR FOUND FOR CONTROL TOTAL "
+005920            DELIMITED BY SIZE
+005930            CT-FILE-NAME DELIMITED BY SPACE
+005940            " ***"
+005950            DELIMITED BY SIZE INTO REPORT-LINE
+005960     DISPLAY REPORT-LINE
+005970     WRITE REPORT-LINE.
+005980 6300-EXIT.
+005990     EXIT.
+006000
+006010*-----------------------------------------------------------*
+006020* 9999-TERMINATE                                             *
+006030*-----------------------------------------------------------*
+006040 9999-TERMINATE.
+006050     DISPLAY "READTESTDATA: " WS-TOTAL-READ-COUNT
+006060             " records read, " WS-GOOD-RECORD-COUNT
+006070             " accepted, " WS-EXCEPTION-COUNT " rejected."
+006080     MOVE 0 TO RETURN-CODE.
+006090 9999-EXIT.
+006100     EXIT.
+006110
