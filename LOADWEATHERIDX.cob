@@ -0,0 +1,150 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LOAD-WEATHER-INDEX.
+000030 AUTHOR. DATA-SERVICES-GROUP.
+000040 INSTALLATION. WEATHER-REPORTING-SYSTEM.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY                                      *
+000100*-----------------------------------------------------------*
+000110* 2026-08-08  DSG  ORIGINAL - LOADS WEATHER2020.DAT INTO AN  *
+000120*                  INDEXED FILE KEYED ON DATA1/DATA2 SO AD   *
+000130*                  HOC LOOKUPS DON'T NEED A FULL SEQUENTIAL  *
+000140*                  PASS OF TEST-FILE EVERY TIME.             *
+000150*-----------------------------------------------------------*
+000160*
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT SOURCE-FILE ASSIGN DYNAMIC WS-SOURCE-FILE-NAME
+000210     ORGANIZATION IS LINE SEQUENTIAL
+000220     FILE STATUS IS WS-SOURCE-FILE-STATUS.
+000230
+000240     SELECT WEATHER-INDEX-FILE ASSIGN TO "WEATHERIDX.DAT"
+000250     ORGANIZATION IS INDEXED
+000260     ACCESS IS DYNAMIC
+000270     RECORD KEY IS IDX-KEY
+000280     FILE STATUS IS WS-INDEX-FILE-STATUS.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  SOURCE-FILE.
+000330 01  SOURCE-RECORD.
+000340     02 SRC-DATA1   PIC 9(6).
+000350     02 SRC-DATA2   PIC 9(10).
+000360     02 SRC-DATA3   PIC A(5).
+000370     02 SRC-DATA4   PIC A(5).
+000380     02 SRC-DATA5   PIC A(5).
+000390     02 SRC-DATA6   PIC A(5).
+000400     02 SRC-DATA7   PIC A(5).
+000410     02 SRC-DATA8   PIC A(5).
+000420
+000430 FD  WEATHER-INDEX-FILE.
+000440 01  WEATHER-INDEX-RECORD.
+000450     02 IDX-KEY.
+000460        03 IDX-DATA1  PIC 9(6).
+000470        03 IDX-DATA2  PIC 9(10).
+000480     02 IDX-DATA3     PIC A(5).
+000490     02 IDX-DATA4     PIC A(5).
+000500     02 IDX-DATA5     PIC A(5).
+000510     02 IDX-DATA6     PIC A(5).
+000520     02 IDX-DATA7     PIC A(5).
+000530     02 IDX-DATA8     PIC A(5).
+000540
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-SOURCE-FILE-NAME        PIC X(100)
+000570                                 VALUE "weather2020.dat".
+000580 77  WS-SOURCE-FILE-STATUS      PIC X(02) VALUE "00".
+000590 77  WS-INDEX-FILE-STATUS       PIC X(02) VALUE "00".
+000600 77  WS-LOADED-COUNT            PIC 9(08) VALUE 0.
+000610 77  WS-DUPLICATE-COUNT         PIC 9(08) VALUE 0.
+000620
+000630 01  WS-SWITCHES.
+000640     05 WS-SOURCE-EOF-SW        PIC X(01) VALUE 'N'.
+000650        88 WS-SOURCE-EOF                   VALUE 'Y'.
+000660
+000670 PROCEDURE DIVISION.
+000680*
+000690*-----------------------------------------------------------*
+000700* 0000-MAIN-LOGIC                                           *
+000710*-----------------------------------------------------------*
+000720 0000-MAIN-LOGIC.
+000730     PERFORM 1000-INITIALIZE  THRU 1000-EXIT
+000740     PERFORM 2000-LOAD-INDEX  THRU 2000-EXIT
+000750     PERFORM 9999-TERMINATE   THRU 9999-EXIT
+000760     GOBACK.
+000770
+000780*-----------------------------------------------------------*
+000790* 1000-INITIALIZE                                           *
+000800*-----------------------------------------------------------*
+000810 1000-INITIALIZE.
+000820     OPEN INPUT SOURCE-FILE
+000830     IF WS-SOURCE-FILE-STATUS NOT = "00"
+000840         DISPLAY "LOAD-WEATHER-INDEX: unable to open "
+000850                 WS-SOURCE-FILE-NAME
+000860                 " - file status " WS-SOURCE-FILE-STATUS
+000870         MOVE 16 TO RETURN-CODE
+000880         GOBACK
+000890     END-IF
+000900     OPEN OUTPUT WEATHER-INDEX-FILE
+000910     IF WS-INDEX-FILE-STATUS NOT = "00"
+000920         DISPLAY "LOAD-WEATHER-INDEX: unable to open "
+000930                 "WEATHERIDX.DAT - file status "
+000940                 WS-INDEX-FILE-STATUS
+000950         CLOSE SOURCE-FILE
+000960         MOVE 16 TO RETURN-CODE
+000970         GOBACK
+000980     END-IF.
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020*-----------------------------------------------------------*
+001030* 2000-LOAD-INDEX - COPIES EVERY RECORD OF THE DOWNLOADED    *
+001040* LINE SEQUENTIAL FEED INTO THE INDEXED FILE, KEYED ON THE   *
+001050* COMBINATION OF DATA1 AND DATA2.                            *
+001060*-----------------------------------------------------------*
+001070 2000-LOAD-INDEX.
+001080     PERFORM 2100-LOAD-ONE-RECORD THRU 2100-EXIT
+001090         UNTIL WS-SOURCE-EOF
+001100     CLOSE SOURCE-FILE
+001110     CLOSE WEATHER-INDEX-FILE.
+001120 2000-EXIT.
+001130     EXIT.
+001140
+001150 2100-LOAD-ONE-RECORD.
+001160     READ SOURCE-FILE
+001170         AT END
+001180             SET WS-SOURCE-EOF TO TRUE
+001190             GO TO 2100-EXIT
+001200     END-READ
+001210     MOVE SRC-DATA1 TO IDX-DATA1
+001220     MOVE SRC-DATA2 TO IDX-DATA2
+001230     MOVE SRC-DATA3 TO IDX-DATA3
+001240     MOVE SRC-DATA4 TO IDX-DATA4
+001250     MOVE SRC-DATA5 TO IDX-DATA5
+001260     MOVE SRC-DATA6 TO IDX-DATA6
+001270     MOVE SRC-DATA7 TO IDX-DATA7
+001280     MOVE SRC-DATA8 TO IDX-DATA8
+001290     WRITE WEATHER-INDEX-RECORD
+001300         INVALID KEY
+001310             ADD 1 TO WS-DUPLICATE-COUNT
+001320             DISPLAY "LOAD-WEATHER-INDEX: duplicate key for "
+001330                     IDX-DATA1 "/" IDX-DATA2 " - skipped"
+001340             GO TO 2100-EXIT
+001350     END-WRITE
+001360     ADD 1 TO WS-LOADED-COUNT.
+001370 2100-EXIT.
+001380     EXIT.
+001390
+001400*-----------------------------------------------------------*
+001410* 9999-TERMINATE                                            *
+001420*-----------------------------------------------------------*
+001430 9999-TERMINATE.
+001440     DISPLAY "LOAD-WEATHER-INDEX: " WS-LOADED-COUNT
+001450             " records loaded, " WS-DUPLICATE-COUNT
+001460             " duplicate keys skipped."
+001470     MOVE 0 TO RETURN-CODE.
+001480 9999-EXIT.
+001490     EXIT.
+001500
